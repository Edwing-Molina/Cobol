@@ -11,9 +11,31 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTACTOS-FILE ASSIGN TO "contactos.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS C-NOMBRE
            FILE STATUS IS FS-STATUS.
 
+           SELECT RPT-CUMPLEANOS ASSIGN TO "cumpleanos.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "auditoria.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "contactos.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-STATUS.
+
+           SELECT CONTACTOS-ARCHIVE ASSIGN TO "CONTACTOS-ARCHIVE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ARCHIVE-STATUS.
+
+           SELECT RPT-RECONCILIACION ASSIGN TO "reconciliacion.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECON-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CONTACTOS-FILE.
@@ -22,20 +44,60 @@
            05 C-FECHA       PIC X(5).
            05 C-TELEFONO    PIC X(15).
            05 C-EMAIL       PIC X(30).
+           05 C-CATEGORIA   PIC X(15).
+
+       FD RPT-CUMPLEANOS.
+       01 RPT-CUMPLE-LINEA PIC X(100).
+
+       FD AUDIT-FILE.
+       01 AUDIT-LINEA PIC X(350).
+
+       FD CSV-FILE.
+       01 CSV-LINEA PIC X(150).
+
+       FD CONTACTOS-ARCHIVE.
+       01 ARCHIVO-REGISTRO.
+           05 AR-NOMBRE       PIC X(30).
+           05 AR-FECHA        PIC X(5).
+           05 AR-TELEFONO     PIC X(15).
+           05 AR-EMAIL        PIC X(30).
+           05 AR-CATEGORIA    PIC X(15).
+           05 AR-FECHA-BAJA   PIC X(10).
+
+       FD RPT-RECONCILIACION.
+       01 RECON-LINEA PIC X(100).
 
        WORKING-STORAGE SECTION.
+       01 CSV-STATUS       PIC XX.
+       01 ARCHIVE-STATUS   PIC XX.
+           88 ARCHIVE-NOT-FOUND VALUE '35'.
+       01 RECON-STATUS     PIC XX.
+       01 RPT-STATUS       PIC XX.
+       01 AUDIT-STATUS     PIC XX.
+           88 AUDIT-NOT-FOUND VALUE '35'.
+       01 AUD-TIMESTAMP    PIC X(26).
+       01 AUD-OPERACION    PIC X(10).
+       01 AUD-NOMBRE       PIC X(30).
+       01 AUD-ANTERIOR     PIC X(110).
+       01 AUD-NUEVO        PIC X(110).
+       01 AUD-VALORES-TEMP PIC X(110).
        01 FS-STATUS        PIC XX.
            88 FS-OK        VALUE '00'.
            88 FS-NOT-FOUND VALUE '35'.
-       01 OPCION           PIC 9.
+           88 FS-DUPLICATE VALUE '22'.
+       01 OPCION           PIC 99.
+      * CONTACTOS-TABLE is a transient read cache, reloaded from
+      * CONTACTOS-FILE on every BUSCAR-CONTACTO/LISTAR-TODOS call.
+      * contactos.dat is the system of record; this table no longer
+      * caps how many contacts can exist.
        01 CONTACTOS-TABLE.
-           05 CONTACTO OCCURS 100 TIMES INDEXED BY CONT-IDX.
+           05 CONTACTO OCCURS 999 TIMES INDEXED BY CONT-IDX.
                10 NOMBRE    PIC X(30).
                10 FECHA     PIC X(5).
                10 TELEFONO  PIC X(15).
                10 EMAIL     PIC X(30).
+               10 CATEGORIA PIC X(15).
        01 CONTADOR         PIC 9(3) VALUE 0.
-       01 MES-BUSCADO      PIC 99.
        01 ENCONTRADO       PIC X VALUE 'N'.
        01 EOF-FLAG         PIC X VALUE 'N'.
        01 TEMP-CONTACTO.
@@ -43,34 +105,87 @@
            05 T-FECHA      PIC X(5).
            05 T-TELEFONO   PIC X(15).
            05 T-EMAIL      PIC X(30).
+           05 T-CATEGORIA  PIC X(15).
        01 I                PIC 9(3).
        01 J                PIC 9(3).
+       01 K                PIC 9(3).
+       01 DATO-VALIDO      PIC X VALUE 'N'.
+       01 WS-AT-COUNT      PIC 9(3).
+       01 WS-COMA-COUNT    PIC 9(3).
+       01 WS-LONGITUD      PIC 9(3).
+       01 WS-DIA           PIC 99.
+       01 WS-MES           PIC 99.
+       01 WS-HOY               PIC X(21).
+       01 WS-HOY-YYYYMMDD      PIC 9(8).
+       01 WS-ANIO-HOY          PIC 9(4).
+       01 WS-DIAS-VENTANA      PIC 999.
+       01 WS-BDAY-YYYYMMDD     PIC 9(8).
+       01 WS-DIFF-DIAS         PIC S9(8).
+       01 WS-ANIO-BISIESTO     PIC 9(4).
+       01 NUM-MATCHES          PIC 999 VALUE 0.
+       01 WS-TOTAL-CUMPLE      PIC 999 VALUE 0.
+       01 M                    PIC 999.
+       01 N                    PIC 999.
+       01 CUMPLE-MATCHES.
+           05 CUMPLE-ENTRY OCCURS 200 TIMES INDEXED BY CM-IDX.
+               10 CM-DIAS      PIC S9(8).
+               10 CM-NOMBRE    PIC X(30).
+               10 CM-FECHA     PIC X(5).
+               10 CM-TELEFONO  PIC X(15).
+               10 CM-EMAIL     PIC X(30).
+       01 TEMP-CUMPLE.
+           05 CM-T-DIAS        PIC S9(8).
+           05 CM-T-NOMBRE      PIC X(30).
+           05 CM-T-FECHA       PIC X(5).
+           05 CM-T-TELEFONO    PIC X(15).
+           05 CM-T-EMAIL       PIC X(30).
+       01 WS-FECHA-BAJA        PIC X(10).
+       01 ARCHIVE-EOF          PIC X VALUE 'N'.
+       01 NUM-ARCHIVADOS       PIC 999 VALUE 0.
+       01 WS-TOTAL-ARCHIVO     PIC 999 VALUE 0.
+       01 P                    PIC 999.
+       01 ARCHIVE-TABLE.
+           05 ARCHIVE-ENTRY OCCURS 500 TIMES INDEXED BY AR-IDX.
+               10 AR-T-NOMBRE      PIC X(30).
+               10 AR-T-FECHA-BAJA  PIC X(10).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           PERFORM CARGAR-CONTACTOS
+           PERFORM ABRIR-CONTACTOS
            PERFORM MENU-PRINCIPAL UNTIL OPCION = 5
-           PERFORM GUARDAR-CONTACTOS
+           CLOSE CONTACTOS-FILE
            STOP RUN.
 
-       CARGAR-CONTACTOS.
-           OPEN INPUT CONTACTOS-FILE
+       ABRIR-CONTACTOS.
+           OPEN I-O CONTACTOS-FILE
            IF FS-NOT-FOUND
                DISPLAY "Archivo no encontrado. Se creará uno nuevo."
-               MOVE 0 TO CONTADOR
-           ELSE
-               IF FS-OK
-                   PERFORM LEER-ARCHIVO
-               ELSE
-                   DISPLAY "Error al abrir archivo: " FS-STATUS
-                   STOP RUN
-               END-IF
+               OPEN OUTPUT CONTACTOS-FILE
+               CLOSE CONTACTOS-FILE
+               OPEN I-O CONTACTOS-FILE
            END-IF
-           CLOSE CONTACTOS-FILE.
+           IF NOT FS-OK
+               DISPLAY "Error al abrir archivo: " FS-STATUS
+               STOP RUN
+           END-IF.
 
-       LEER-ARCHIVO.
-           PERFORM UNTIL EOF-FLAG = 'S'
-               READ CONTACTOS-FILE
+      * Reloads CONTACTOS-TABLE from contactos.dat, in key (NOMBRE)
+      * order. Used by the paragraphs that still need to look across
+      * every contact. Always restarts the scan from the very first
+      * key (LOW-VALUES), regardless of whatever C-NOMBRE was left
+      * holding by an earlier keyed READ/START elsewhere. CONTADOR is
+      * capped at the table's OCCURS 999 size; if contactos.dat holds
+      * more than that, the extra records are left out and a warning
+      * is shown instead of silently wrapping/corrupting the table.
+       CARGAR-TABLA-TEMP.
+           MOVE 0 TO CONTADOR
+           MOVE LOW-VALUES TO C-NOMBRE
+           MOVE 'N' TO EOF-FLAG
+           START CONTACTOS-FILE KEY IS NOT LESS THAN C-NOMBRE
+               INVALID KEY MOVE 'S' TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF-FLAG = 'S' OR CONTADOR >= 999
+               READ CONTACTOS-FILE NEXT RECORD
                    AT END
                        MOVE 'S' TO EOF-FLAG
                    NOT AT END
@@ -79,29 +194,35 @@
                        MOVE C-FECHA TO FECHA(CONTADOR)
                        MOVE C-TELEFONO TO TELEFONO(CONTADOR)
                        MOVE C-EMAIL TO EMAIL(CONTADOR)
+                       MOVE C-CATEGORIA TO CATEGORIA(CONTADOR)
                END-READ
-           END-PERFORM.
-
-       GUARDAR-CONTACTOS.
-           OPEN OUTPUT CONTACTOS-FILE
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTADOR
-               MOVE NOMBRE(I) TO C-NOMBRE
-               MOVE FECHA(I) TO C-FECHA
-               MOVE TELEFONO(I) TO C-TELEFONO
-               MOVE EMAIL(I) TO C-EMAIL
-               WRITE CONTACTO-REGISTRO
            END-PERFORM
-           CLOSE CONTACTOS-FILE.
+           IF CONTADOR >= 999
+               READ CONTACTOS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'S' TO EOF-FLAG
+                   NOT AT END
+                       DISPLAY "Advertencia: hay mas de 999 "
+                           "contactos; esta operacion solo "
+                           "procesara los primeros 999."
+               END-READ
+           END-IF.
 
        MENU-PRINCIPAL.
            DISPLAY " "
            DISPLAY "=== MENU PRINCIPAL ==="
            DISPLAY "1. Agregar contacto"
            DISPLAY "2. Buscar contacto por nombre"
-           DISPLAY "3. Listar cumpleanios por mes"
+           DISPLAY "3. Reporte de proximos cumpleanios"
            DISPLAY "4. Listar todos los contactos (ordenados)"
            DISPLAY "5. Salir"
-           DISPLAY "Seleccione opcion (1-5): "
+           DISPLAY "6. Actualizar contacto"
+           DISPLAY "7. Eliminar contacto"
+           DISPLAY "8. Listar contactos por categoria"
+           DISPLAY "9. Exportar contactos a CSV"
+           DISPLAY "10. Importar contactos desde CSV"
+           DISPLAY "11. Reporte de reconciliacion (archivados)"
+           DISPLAY "Seleccione opcion (1-11): "
            ACCEPT OPCION
 
            EVALUATE OPCION
@@ -109,89 +230,703 @@
                WHEN 2 PERFORM BUSCAR-CONTACTO
                WHEN 3 PERFORM LISTAR-CUMPLEANOS
                WHEN 4 PERFORM LISTAR-TODOS
+               WHEN 8 PERFORM LISTAR-POR-CATEGORIA
+               WHEN 9 PERFORM EXPORT-CSV
+               WHEN 10 PERFORM IMPORT-CSV
+               WHEN 6 PERFORM ACTUALIZAR-CONTACTO
+               WHEN 7 PERFORM ELIMINAR-CONTACTO
+               WHEN 11 PERFORM RECONCILIAR-ARCHIVO
            END-EVALUATE.
 
        AGREGAR-CONTACTO.
-           IF CONTADOR >= 100
-               DISPLAY "¡Error! No hay espacio para más contactos."
-           ELSE
-               ADD 1 TO CONTADOR
+           MOVE 'N' TO DATO-VALIDO
+           PERFORM UNTIL DATO-VALIDO = 'S'
                DISPLAY "Nombre: "
-               ACCEPT NOMBRE(CONTADOR)
+               ACCEPT C-NOMBRE
                DISPLAY "Fecha cumpleaños (DD/MM): "
-               ACCEPT FECHA(CONTADOR)
+               ACCEPT C-FECHA
                DISPLAY "Telefono: "
-               ACCEPT TELEFONO(CONTADOR)
+               ACCEPT C-TELEFONO
                DISPLAY "Email: "
-               ACCEPT EMAIL(CONTADOR)
-               DISPLAY "Contacto agregado correctamente."
+               ACCEPT C-EMAIL
+               DISPLAY "Categoria (Familia/Trabajo/Proveedor/...): "
+               ACCEPT C-CATEGORIA
+               PERFORM VALIDAR-CONTACTO
+           END-PERFORM
+           WRITE CONTACTO-REGISTRO
+               INVALID KEY
+                   IF FS-DUPLICATE
+                       DISPLAY "¡Error! Ya existe un contacto con "
+                           "ese nombre."
+                   ELSE
+                       DISPLAY "Error al agregar el contacto ("
+                           FS-STATUS ")."
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "Contacto agregado correctamente."
+                   MOVE "ALTA" TO AUD-OPERACION
+                   MOVE C-NOMBRE TO AUD-NOMBRE
+                   MOVE SPACES TO AUD-ANTERIOR
+                   PERFORM FORMATEAR-VALORES-ACTUALES
+                   MOVE AUD-VALORES-TEMP TO AUD-NUEVO
+                   PERFORM REGISTRAR-AUDITORIA
+                   PERFORM CHECKPOINT-CONTACTOS
+           END-WRITE.
+
+      * Sets DATO-VALIDO to 'S' only when email, telefono, fecha and
+      * NOMBRE all pass; on any failure re-prompts AGREGAR-CONTACTO.
+       VALIDAR-CONTACTO.
+           MOVE 'S' TO DATO-VALIDO
+           PERFORM VALIDAR-EMAIL
+           PERFORM VALIDAR-TELEFONO
+           PERFORM VALIDAR-FECHA
+           PERFORM VALIDAR-SIN-COMAS
+           PERFORM VALIDAR-NOMBRE-DUPLICADO.
+
+       VALIDAR-EMAIL.
+           MOVE 0 TO WS-AT-COUNT
+           INSPECT C-EMAIL TALLYING WS-AT-COUNT FOR ALL "@"
+           IF WS-AT-COUNT = 0
+               DISPLAY "Email invalido: debe contener '@'."
+               MOVE 'N' TO DATO-VALIDO
            END-IF.
 
+       VALIDAR-TELEFONO.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(C-TELEFONO))
+               TO WS-LONGITUD
+           IF WS-LONGITUD = 0
+               DISPLAY "Telefono invalido: no puede estar vacio."
+               MOVE 'N' TO DATO-VALIDO
+           ELSE
+               PERFORM VARYING K FROM 1 BY 1
+                   UNTIL K > WS-LONGITUD
+                   IF C-TELEFONO(K:1) NOT NUMERIC
+                       DISPLAY "Telefono invalido: solo digitos."
+                       MOVE 'N' TO DATO-VALIDO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * NOMBRE and CATEGORIA round-trip through EXPORT-CSV/IMPORT-CSV
+      * as plain comma-delimited fields (request 007), so a comma
+      * inside either one would shift or truncate the CSV row on
+      * import. Rejected here instead of adding CSV quoting.
+       VALIDAR-SIN-COMAS.
+           MOVE 0 TO WS-COMA-COUNT
+           INSPECT C-NOMBRE TALLYING WS-COMA-COUNT FOR ALL ","
+           INSPECT C-CATEGORIA TALLYING WS-COMA-COUNT FOR ALL ","
+           IF WS-COMA-COUNT > 0
+               DISPLAY "Nombre/categoria invalidos: no pueden "
+                   "contener una coma."
+               MOVE 'N' TO DATO-VALIDO
+           END-IF.
+
+       VALIDAR-FECHA.
+           IF C-FECHA(3:1) NOT = '/'
+               OR C-FECHA(1:2) NOT NUMERIC
+               OR C-FECHA(4:2) NOT NUMERIC
+               DISPLAY "Fecha invalida: use el formato DD/MM."
+               MOVE 'N' TO DATO-VALIDO
+           ELSE
+               MOVE C-FECHA(1:2) TO WS-DIA
+               MOVE C-FECHA(4:2) TO WS-MES
+               IF WS-DIA < 1 OR WS-DIA > 31
+                   OR WS-MES < 1 OR WS-MES > 12
+                   DISPLAY "Fecha invalida: dia o mes fuera de rango."
+                   MOVE 'N' TO DATO-VALIDO
+               ELSE
+                   EVALUATE WS-MES
+                       WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                           IF WS-DIA > 30
+                               DISPLAY "Fecha invalida: ese mes "
+                                   "tiene 30 dias."
+                               MOVE 'N' TO DATO-VALIDO
+                           END-IF
+                       WHEN 2
+                           IF WS-DIA > 29
+                               DISPLAY "Fecha invalida: febrero "
+                                   "tiene como maximo 29 dias."
+                               MOVE 'N' TO DATO-VALIDO
+                           END-IF
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+      * Keyed READ straight against the indexed file, same as
+      * BUSCAR-CONTACTO (request 009) - no capped table scan, so this
+      * keeps working correctly no matter how many contacts exist.
+      * The READ repopulates the FD's own C-NOMBRE/C-FECHA/.../
+      * C-CATEGORIA, so the typed contact is saved to TEMP-CONTACTO
+      * first and restored afterward.
+       VALIDAR-NOMBRE-DUPLICADO.
+           MOVE C-NOMBRE TO T-NOMBRE
+           MOVE C-FECHA TO T-FECHA
+           MOVE C-TELEFONO TO T-TELEFONO
+           MOVE C-EMAIL TO T-EMAIL
+           MOVE C-CATEGORIA TO T-CATEGORIA
+           READ CONTACTOS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "Ya existe un contacto con ese nombre."
+                   MOVE 'N' TO DATO-VALIDO
+           END-READ
+           MOVE T-NOMBRE TO C-NOMBRE
+           MOVE T-FECHA TO C-FECHA
+           MOVE T-TELEFONO TO C-TELEFONO
+           MOVE T-EMAIL TO C-EMAIL
+           MOVE T-CATEGORIA TO C-CATEGORIA.
+
+      * Snapshots the FD's current C-FECHA/C-TELEFONO/C-EMAIL into
+      * AUD-VALORES-TEMP, for before/after audit trail entries.
+       FORMATEAR-VALORES-ACTUALES.
+           STRING "fecha=" DELIMITED BY SIZE
+               C-FECHA DELIMITED BY SIZE
+               " tel=" DELIMITED BY SIZE
+               C-TELEFONO DELIMITED BY SIZE
+               " email=" DELIMITED BY SIZE
+               C-EMAIL DELIMITED BY SIZE
+               " categoria=" DELIMITED BY SIZE
+               C-CATEGORIA DELIMITED BY SIZE
+               INTO AUD-VALORES-TEMP
+           END-STRING.
+
+      * Appends one line to auditoria.dat from AUD-OPERACION/
+      * AUD-NOMBRE/AUD-ANTERIOR/AUD-NUEVO. Never truncates the file -
+      * contactos.dat's whole history stays on disk across runs.
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-NOT-FOUND
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF AUDIT-STATUS NOT = "00"
+               DISPLAY "Advertencia: no se pudo escribir en "
+                   "auditoria.dat (" AUDIT-STATUS ")."
+           ELSE
+               STRING AUD-TIMESTAMP DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   AUD-OPERACION DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   AUD-NOMBRE DELIMITED BY SIZE
+                   " | antes: " DELIMITED BY SIZE
+                   AUD-ANTERIOR DELIMITED BY SIZE
+                   " | despues: " DELIMITED BY SIZE
+                   AUD-NUEVO DELIMITED BY SIZE
+                   INTO AUDIT-LINEA
+               END-STRING
+               WRITE AUDIT-LINEA
+               CLOSE AUDIT-FILE
+           END-IF.
+
+      * Keyed READ straight against the indexed file instead of
+      * loading the whole table and scanning it (request 009).
        BUSCAR-CONTACTO.
-           MOVE 'N' TO ENCONTRADO
            DISPLAY "Nombre a buscar: "
            ACCEPT T-NOMBRE
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTADOR
-               IF NOMBRE(I) = T-NOMBRE
-                   MOVE 'S' TO ENCONTRADO
+           MOVE T-NOMBRE TO C-NOMBRE
+           READ CONTACTOS-FILE
+               INVALID KEY
+                   DISPLAY "Contacto no encontrado."
+               NOT INVALID KEY
                    DISPLAY "=== DATOS DEL CONTACTO ==="
-                   DISPLAY "Nombre: " NOMBRE(I)
-                   DISPLAY "Cumpleaños: " FECHA(I)
-                   DISPLAY "Telefono: " TELEFONO(I)
-                   DISPLAY "Email: " EMAIL(I)
-               END-IF
+                   DISPLAY "Nombre: " C-NOMBRE
+                   DISPLAY "Cumpleaños: " C-FECHA
+                   DISPLAY "Telefono: " C-TELEFONO
+                   DISPLAY "Email: " C-EMAIL
+                   DISPLAY "Categoria: " C-CATEGORIA
+           END-READ.
+
+      * Keyed READ straight against the indexed file, same as
+      * BUSCAR-CONTACTO - the READ's own INVALID KEY already tells us
+      * whether the contact exists, so no separate locate scan is
+      * needed (request 009).
+       ACTUALIZAR-CONTACTO.
+           DISPLAY "Nombre a actualizar: "
+           ACCEPT T-NOMBRE
+           MOVE T-NOMBRE TO C-NOMBRE
+           READ CONTACTOS-FILE
+               INVALID KEY
+                   DISPLAY "Contacto no encontrado."
+               NOT INVALID KEY
+                   MOVE C-NOMBRE TO AUD-NOMBRE
+                   PERFORM FORMATEAR-VALORES-ACTUALES
+                   MOVE AUD-VALORES-TEMP TO AUD-ANTERIOR
+                   PERFORM CAPTURAR-ACTUALIZACION
+           END-READ.
+
+       CAPTURAR-ACTUALIZACION.
+           MOVE 'N' TO DATO-VALIDO
+           PERFORM UNTIL DATO-VALIDO = 'S'
+               DISPLAY "Fecha cumpleaños (DD/MM) [" C-FECHA "]: "
+               ACCEPT C-FECHA
+               DISPLAY "Telefono [" C-TELEFONO "]: "
+               ACCEPT C-TELEFONO
+               DISPLAY "Email [" C-EMAIL "]: "
+               ACCEPT C-EMAIL
+               DISPLAY "Categoria [" C-CATEGORIA "]: "
+               ACCEPT C-CATEGORIA
+               MOVE 'S' TO DATO-VALIDO
+               PERFORM VALIDAR-EMAIL
+               PERFORM VALIDAR-TELEFONO
+               PERFORM VALIDAR-FECHA
+               PERFORM VALIDAR-SIN-COMAS
            END-PERFORM
+           REWRITE CONTACTO-REGISTRO
+               INVALID KEY
+                   DISPLAY "Error al actualizar el contacto."
+               NOT INVALID KEY
+                   DISPLAY "Contacto actualizado correctamente."
+                   MOVE "ACTUALIZA" TO AUD-OPERACION
+                   PERFORM FORMATEAR-VALORES-ACTUALES
+                   MOVE AUD-VALORES-TEMP TO AUD-NUEVO
+                   PERFORM REGISTRAR-AUDITORIA
+                   PERFORM CHECKPOINT-CONTACTOS
+           END-REWRITE.
+
+      * Keyed READ straight against the indexed file, same as
+      * BUSCAR-CONTACTO/ACTUALIZAR-CONTACTO, then removes the record
+      * from contactos.dat (request 009 - no separate locate scan).
+       ELIMINAR-CONTACTO.
+           DISPLAY "Nombre a eliminar: "
+           ACCEPT T-NOMBRE
+           MOVE T-NOMBRE TO C-NOMBRE
+           READ CONTACTOS-FILE
+               INVALID KEY
+                   DISPLAY "Contacto no encontrado."
+               NOT INVALID KEY
+                   MOVE C-NOMBRE TO AUD-NOMBRE
+                   PERFORM FORMATEAR-VALORES-ACTUALES
+                   MOVE AUD-VALORES-TEMP TO AUD-ANTERIOR
+                   DELETE CONTACTOS-FILE
+                       INVALID KEY
+                           DISPLAY "Error al eliminar "
+                               "el contacto."
+                       NOT INVALID KEY
+                           DISPLAY "Contacto eliminado "
+                               "correctamente."
+                           PERFORM ESCRIBIR-ARCHIVO-BAJA
+                           MOVE "BAJA" TO AUD-OPERACION
+                           MOVE SPACES TO AUD-NUEVO
+                           PERFORM REGISTRAR-AUDITORIA
+                           PERFORM CHECKPOINT-CONTACTOS
+                   END-DELETE
+           END-READ.
+
+      * Soft-delete: before the record is removed from contactos.dat,
+      * append a copy (with today's date as the "baja" date) to
+      * CONTACTOS-ARCHIVE.DAT so the contact is never permanently lost.
+      * Same open-EXTEND-or-fall-back-to-OUTPUT idiom as
+      * REGISTRAR-AUDITORIA.
+       ESCRIBIR-ARCHIVO-BAJA.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           STRING AUD-TIMESTAMP(7:2) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               AUD-TIMESTAMP(5:2) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               AUD-TIMESTAMP(1:4) DELIMITED BY SIZE
+               INTO WS-FECHA-BAJA
+           END-STRING
+           OPEN EXTEND CONTACTOS-ARCHIVE
+           IF ARCHIVE-NOT-FOUND
+               CLOSE CONTACTOS-ARCHIVE
+               OPEN OUTPUT CONTACTOS-ARCHIVE
+           END-IF
+           IF ARCHIVE-STATUS NOT = "00"
+               DISPLAY "Advertencia: no se pudo archivar el "
+                   "contacto en CONTACTOS-ARCHIVE.DAT ("
+                   ARCHIVE-STATUS ")."
+           ELSE
+               MOVE C-NOMBRE TO AR-NOMBRE
+               MOVE C-FECHA TO AR-FECHA
+               MOVE C-TELEFONO TO AR-TELEFONO
+               MOVE C-EMAIL TO AR-EMAIL
+               MOVE C-CATEGORIA TO AR-CATEGORIA
+               MOVE WS-FECHA-BAJA TO AR-FECHA-BAJA
+               WRITE ARCHIVO-REGISTRO
+               CLOSE CONTACTOS-ARCHIVE
+           END-IF.
+
+      * Reads every archived (soft-deleted) contact and cross-checks it
+      * against the current active contacts, flagging any archive entry
+      * whose name has since reappeared in contactos.dat (e.g. re-added
+      * after being deleted) as an anomaly, then writes
+      * reconciliacion.rpt with one line per archived contact.
+       RECONCILIAR-ARCHIVO.
+           PERFORM CARGAR-TABLA-TEMP
+           MOVE 0 TO NUM-ARCHIVADOS
+           MOVE 0 TO WS-TOTAL-ARCHIVO
+           OPEN INPUT CONTACTOS-ARCHIVE
+           IF ARCHIVE-STATUS NOT = "00"
+               DISPLAY "No hay contactos archivados."
+           ELSE
+               MOVE 'N' TO ARCHIVE-EOF
+               PERFORM UNTIL ARCHIVE-EOF = 'S'
+                   READ CONTACTOS-ARCHIVE
+                       AT END
+                           MOVE 'S' TO ARCHIVE-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-ARCHIVO
+                           IF NUM-ARCHIVADOS < 500
+                               ADD 1 TO NUM-ARCHIVADOS
+                               MOVE AR-NOMBRE
+                                   TO AR-T-NOMBRE(NUM-ARCHIVADOS)
+                               MOVE AR-FECHA-BAJA
+                                   TO AR-T-FECHA-BAJA(NUM-ARCHIVADOS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTACTOS-ARCHIVE
+               IF WS-TOTAL-ARCHIVO > NUM-ARCHIVADOS
+                   DISPLAY "Advertencia: hay " WS-TOTAL-ARCHIVO
+                       " contactos archivados; el reporte solo "
+                       "incluye los primeros " NUM-ARCHIVADOS "."
+               END-IF
+
+               OPEN OUTPUT RPT-RECONCILIACION
+               IF RECON-STATUS NOT = "00"
+                   DISPLAY "Error al crear reconciliacion.rpt: "
+                       RECON-STATUS
+               ELSE
+                   MOVE "=== REPORTE DE RECONCILIACION ==="
+                       TO RECON-LINEA
+                   WRITE RECON-LINEA
+                   PERFORM VARYING P FROM 1 BY 1
+                           UNTIL P > NUM-ARCHIVADOS
+                       MOVE 'N' TO ENCONTRADO
+                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTADOR
+                           IF NOMBRE(I) = AR-T-NOMBRE(P)
+                               MOVE 'S' TO ENCONTRADO
+                           END-IF
+                       END-PERFORM
+                       MOVE SPACES TO RECON-LINEA
+                       IF ENCONTRADO = 'S'
+                           STRING AR-T-NOMBRE(P) DELIMITED BY SIZE
+                               " - archivado " DELIMITED BY SIZE
+                               AR-T-FECHA-BAJA(P) DELIMITED BY SIZE
+                               " - ANOMALIA: activo de nuevo"
+                                   DELIMITED BY SIZE
+                               INTO RECON-LINEA
+                           END-STRING
+                       ELSE
+                           STRING AR-T-NOMBRE(P) DELIMITED BY SIZE
+                               " - archivado " DELIMITED BY SIZE
+                               AR-T-FECHA-BAJA(P) DELIMITED BY SIZE
+                               " - OK" DELIMITED BY SIZE
+                               INTO RECON-LINEA
+                           END-STRING
+                       END-IF
+                       WRITE RECON-LINEA
+                   END-PERFORM
+                   CLOSE RPT-RECONCILIACION
+                   DISPLAY "Reporte de reconciliacion generado: "
+                       "reconciliacion.rpt (" NUM-ARCHIVADOS
+                       " contactos archivados)."
+               END-IF
+           END-IF.
 
-           IF ENCONTRADO = 'N'
-               DISPLAY "Contacto no encontrado."
+      * Closes and reopens CONTACTOS-FILE right after a successful
+      * WRITE/REWRITE/DELETE so the change is flushed to contactos.dat
+      * immediately, instead of staying buffered until STOP RUN.
+       CHECKPOINT-CONTACTOS.
+           CLOSE CONTACTOS-FILE
+           OPEN I-O CONTACTOS-FILE
+           IF NOT FS-OK
+               DISPLAY "Advertencia: no se pudo confirmar el guardado "
+                   "en disco (" FS-STATUS ")."
            END-IF.
 
+      * Rolling "upcoming birthdays" report: scans every contact, keeps
+      * the ones whose next birthday falls within WS-DIAS-VENTANA days
+      * from today (wrapping into next year near December), sorts the
+      * hits by how soon they fall, and writes cumpleanos.rpt.
        LISTAR-CUMPLEANOS.
-           DISPLAY "Mes a buscar (1-12): "
-           ACCEPT MES-BUSCADO
+           DISPLAY "Ver proximos cuantos dias (ej. 30): "
+           ACCEPT WS-DIAS-VENTANA
+           PERFORM CARGAR-TABLA-TEMP
+           MOVE FUNCTION CURRENT-DATE TO WS-HOY
+           MOVE WS-HOY(1:8) TO WS-HOY-YYYYMMDD
+           MOVE WS-HOY(1:4) TO WS-ANIO-HOY
+           MOVE 0 TO NUM-MATCHES
+           MOVE 0 TO WS-TOTAL-CUMPLE
 
-           DISPLAY "=CONTACTOS CON CUMPLEAÑOS EN MES " MES-BUSCADO " ="
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTADOR
-               IF FECHA(I)(4:2) = MES-BUSCADO
-                   DISPLAY "Nombre: " NOMBRE(I) " Fecha: " FECHA(I)
-                   DISPLAY "Numero: " TELEFONO(I)
-                   DISPLAY "Email: " EMAIL(I)
+               PERFORM CALCULAR-PROXIMO-CUMPLE
+               IF WS-DIFF-DIAS >= 0
+                   AND WS-DIFF-DIAS <= WS-DIAS-VENTANA
+                   ADD 1 TO WS-TOTAL-CUMPLE
+                   IF NUM-MATCHES < 200
+                       ADD 1 TO NUM-MATCHES
+                       MOVE WS-DIFF-DIAS TO CM-DIAS(NUM-MATCHES)
+                       MOVE NOMBRE(I) TO CM-NOMBRE(NUM-MATCHES)
+                       MOVE FECHA(I) TO CM-FECHA(NUM-MATCHES)
+                       MOVE TELEFONO(I) TO CM-TELEFONO(NUM-MATCHES)
+                       MOVE EMAIL(I) TO CM-EMAIL(NUM-MATCHES)
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-TOTAL-CUMPLE > NUM-MATCHES
+               DISPLAY "Advertencia: " WS-TOTAL-CUMPLE
+                   " cumpleanios en la ventana; el reporte solo "
+                   "incluye los primeros " NUM-MATCHES "."
+           END-IF
+
+           PERFORM ORDENAR-CUMPLEANOS
+           PERFORM ESCRIBIR-REPORTE-CUMPLEANOS.
+
+      * Computes WS-DIFF-DIAS = days from today to contact I's next
+      * birthday, rolling over into WS-ANIO-HOY + 1 when this year's
+      * date has already passed. A 29/02 birthday has no occurrence in
+      * a non-leap year (FUNCTION INTEGER-OF-DATE would return 0 and
+      * corrupt WS-DIFF-DIAS), so that case is routed to
+      * BUSCAR-PROX-BISIESTO instead of the plain this-year/next-year
+      * check below.
+       CALCULAR-PROXIMO-CUMPLE.
+           MOVE FECHA(I)(1:2) TO WS-DIA
+           MOVE FECHA(I)(4:2) TO WS-MES
+           IF WS-MES = 2 AND WS-DIA = 29
+               MOVE WS-ANIO-HOY TO WS-ANIO-BISIESTO
+               PERFORM BUSCAR-PROX-BISIESTO
+               COMPUTE WS-BDAY-YYYYMMDD = WS-ANIO-BISIESTO * 10000
+                   + 0229
+               COMPUTE WS-DIFF-DIAS =
+                   FUNCTION INTEGER-OF-DATE(WS-BDAY-YYYYMMDD)
+                   - FUNCTION INTEGER-OF-DATE(WS-HOY-YYYYMMDD)
+               IF WS-DIFF-DIAS < 0
+                   ADD 1 TO WS-ANIO-BISIESTO
+                   PERFORM BUSCAR-PROX-BISIESTO
+                   COMPUTE WS-BDAY-YYYYMMDD = WS-ANIO-BISIESTO * 10000
+                       + 0229
+                   COMPUTE WS-DIFF-DIAS =
+                       FUNCTION INTEGER-OF-DATE(WS-BDAY-YYYYMMDD)
+                       - FUNCTION INTEGER-OF-DATE(WS-HOY-YYYYMMDD)
                END-IF
+           ELSE
+               COMPUTE WS-BDAY-YYYYMMDD = WS-ANIO-HOY * 10000
+                   + FUNCTION NUMVAL(FECHA(I)(4:2)) * 100
+                   + FUNCTION NUMVAL(FECHA(I)(1:2))
+               COMPUTE WS-DIFF-DIAS =
+                   FUNCTION INTEGER-OF-DATE(WS-BDAY-YYYYMMDD)
+                   - FUNCTION INTEGER-OF-DATE(WS-HOY-YYYYMMDD)
+               IF WS-DIFF-DIAS < 0
+                   COMPUTE WS-BDAY-YYYYMMDD = (WS-ANIO-HOY + 1) * 10000
+                       + FUNCTION NUMVAL(FECHA(I)(4:2)) * 100
+                       + FUNCTION NUMVAL(FECHA(I)(1:2))
+                   COMPUTE WS-DIFF-DIAS =
+                       FUNCTION INTEGER-OF-DATE(WS-BDAY-YYYYMMDD)
+                       - FUNCTION INTEGER-OF-DATE(WS-HOY-YYYYMMDD)
+               END-IF
+           END-IF.
+
+      * Advances WS-ANIO-BISIESTO forward (never backward) to the next
+      * year that is itself a leap year, using the standard Gregorian
+      * rule.
+       BUSCAR-PROX-BISIESTO.
+           PERFORM UNTIL FUNCTION MOD(WS-ANIO-BISIESTO, 4) = 0
+                   AND (FUNCTION MOD(WS-ANIO-BISIESTO, 100) NOT = 0
+                       OR FUNCTION MOD(WS-ANIO-BISIESTO, 400) = 0)
+               ADD 1 TO WS-ANIO-BISIESTO
            END-PERFORM.
 
+       ORDENAR-CUMPLEANOS.
+           PERFORM VARYING M FROM 1 BY 1 UNTIL M >= NUM-MATCHES
+               COMPUTE N = M + 1
+               PERFORM UNTIL N > NUM-MATCHES
+                   IF CM-DIAS(M) > CM-DIAS(N)
+                       MOVE CM-DIAS(M) TO CM-T-DIAS
+                       MOVE CM-NOMBRE(M) TO CM-T-NOMBRE
+                       MOVE CM-FECHA(M) TO CM-T-FECHA
+                       MOVE CM-TELEFONO(M) TO CM-T-TELEFONO
+                       MOVE CM-EMAIL(M) TO CM-T-EMAIL
+
+                       MOVE CM-DIAS(N) TO CM-DIAS(M)
+                       MOVE CM-NOMBRE(N) TO CM-NOMBRE(M)
+                       MOVE CM-FECHA(N) TO CM-FECHA(M)
+                       MOVE CM-TELEFONO(N) TO CM-TELEFONO(M)
+                       MOVE CM-EMAIL(N) TO CM-EMAIL(M)
+
+                       MOVE CM-T-DIAS TO CM-DIAS(N)
+                       MOVE CM-T-NOMBRE TO CM-NOMBRE(N)
+                       MOVE CM-T-FECHA TO CM-FECHA(N)
+                       MOVE CM-T-TELEFONO TO CM-TELEFONO(N)
+                       MOVE CM-T-EMAIL TO CM-EMAIL(N)
+                   END-IF
+                   ADD 1 TO N
+               END-PERFORM
+           END-PERFORM.
+
+       ESCRIBIR-REPORTE-CUMPLEANOS.
+           OPEN OUTPUT RPT-CUMPLEANOS
+           IF RPT-STATUS NOT = "00"
+               DISPLAY "Error al crear cumpleanos.rpt: " RPT-STATUS
+           ELSE
+               STRING "Proximos cumpleanios (ventana " DELIMITED BY SIZE
+                   WS-DIAS-VENTANA DELIMITED BY SIZE
+                   " dias) - generado " DELIMITED BY SIZE
+                   WS-HOY(1:8) DELIMITED BY SIZE
+                   INTO RPT-CUMPLE-LINEA
+               END-STRING
+               WRITE RPT-CUMPLE-LINEA
+               MOVE ALL "-" TO RPT-CUMPLE-LINEA
+               WRITE RPT-CUMPLE-LINEA
+
+               IF NUM-MATCHES = 0
+                   MOVE "Sin cumpleanios en la ventana solicitada."
+                       TO RPT-CUMPLE-LINEA
+                   WRITE RPT-CUMPLE-LINEA
+               ELSE
+                   PERFORM VARYING M FROM 1 BY 1 UNTIL M > NUM-MATCHES
+                       MOVE SPACES TO RPT-CUMPLE-LINEA
+                       STRING "Nombre: " DELIMITED BY SIZE
+                           CM-NOMBRE(M) DELIMITED BY SIZE
+                           " Fecha: " DELIMITED BY SIZE
+                           CM-FECHA(M) DELIMITED BY SIZE
+                           " Dias: " DELIMITED BY SIZE
+                           CM-DIAS(M) DELIMITED BY SIZE
+                           INTO RPT-CUMPLE-LINEA
+                       END-STRING
+                       WRITE RPT-CUMPLE-LINEA
+                       MOVE SPACES TO RPT-CUMPLE-LINEA
+                       STRING "  Telefono: " DELIMITED BY SIZE
+                           CM-TELEFONO(M) DELIMITED BY SIZE
+                           " Email: " DELIMITED BY SIZE
+                           CM-EMAIL(M) DELIMITED BY SIZE
+                           INTO RPT-CUMPLE-LINEA
+                       END-STRING
+                       WRITE RPT-CUMPLE-LINEA
+                   END-PERFORM
+               END-IF
+               CLOSE RPT-CUMPLEANOS
+               DISPLAY "Reporte escrito en cumpleanos.rpt ("
+                   NUM-MATCHES " contactos)."
+           END-IF
+           .
+
+      * Walks contactos.dat directly in ascending key order via
+      * START/READ NEXT instead of loading the table and bubble-
+      * sorting it (request 009) — C-NOMBRE is already the RECORD KEY,
+      * so the indexed file gives us the sorted order for free.
        LISTAR-TODOS.
-           PERFORM ORDENAR-CONTACTOS
+           MOVE 0 TO CONTADOR
+           MOVE LOW-VALUES TO C-NOMBRE
+           MOVE 'N' TO EOF-FLAG
+           START CONTACTOS-FILE KEY IS NOT LESS THAN C-NOMBRE
+               INVALID KEY MOVE 'S' TO EOF-FLAG
+           END-START
            DISPLAY "=== LISTA COMPLETA DE CONTACTOS ==="
+           PERFORM UNTIL EOF-FLAG = 'S'
+               READ CONTACTOS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'S' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO CONTADOR
+                       DISPLAY "Contacto #" CONTADOR
+                       DISPLAY "Nombre: " C-NOMBRE
+                       DISPLAY "Cumpleanios: " C-FECHA
+                       DISPLAY "Telefono: " C-TELEFONO
+                       DISPLAY "Email: " C-EMAIL
+                       DISPLAY "Categoria: " C-CATEGORIA
+                       DISPLAY "---------------------"
+               END-READ
+           END-PERFORM.
+
+      * Filters the loaded table to one category at a time, the same
+      * way LISTAR-CUMPLEANOS filters by day window.
+       LISTAR-POR-CATEGORIA.
+           DISPLAY "Categoria a listar: "
+           ACCEPT T-CATEGORIA
+           PERFORM CARGAR-TABLA-TEMP
+           DISPLAY "=== CONTACTOS EN CATEGORIA " T-CATEGORIA " ==="
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTADOR
-               DISPLAY "Contacto #" I
-               DISPLAY "Nombre: " NOMBRE(I)
-               DISPLAY "Cumpleanios: " FECHA(I)
-               DISPLAY "Telefono: " TELEFONO(I)
-               DISPLAY "Email: " EMAIL(I)
-               DISPLAY "---------------------"
+               IF CATEGORIA(I) = T-CATEGORIA
+                   DISPLAY "Nombre: " NOMBRE(I)
+                   DISPLAY "Telefono: " TELEFONO(I)
+                   DISPLAY "Email: " EMAIL(I)
+               END-IF
            END-PERFORM.
 
-       ORDENAR-CONTACTOS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= CONTADOR
-               COMPUTE J = I + 1
-               PERFORM UNTIL J > CONTADOR
-                   IF NOMBRE(I) > NOMBRE(J)
-                       MOVE NOMBRE(I) TO T-NOMBRE
-                       MOVE FECHA(I) TO T-FECHA
-                       MOVE TELEFONO(I) TO T-TELEFONO
-                       MOVE EMAIL(I) TO T-EMAIL
-
-                       MOVE NOMBRE(J) TO NOMBRE(I)
-                       MOVE FECHA(J) TO FECHA(I)
-                       MOVE TELEFONO(J) TO TELEFONO(I)
-                       MOVE EMAIL(J) TO EMAIL(I)
-
-                       MOVE T-NOMBRE TO NOMBRE(J)
-                       MOVE T-FECHA TO FECHA(J)
-                       MOVE T-TELEFONO TO TELEFONO(J)
-                       MOVE T-EMAIL TO EMAIL(J)
+      * Writes every contact to contactos.csv as
+      * NOMBRE,FECHA,TELEFONO,EMAIL,CATEGORIA, for the email marketing
+      * and phone-contacts tools.
+       EXPORT-CSV.
+           PERFORM CARGAR-TABLA-TEMP
+           OPEN OUTPUT CSV-FILE
+           MOVE "NOMBRE,FECHA,TELEFONO,EMAIL,CATEGORIA" TO CSV-LINEA
+           WRITE CSV-LINEA
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONTADOR
+               MOVE SPACES TO CSV-LINEA
+               STRING FUNCTION TRIM(NOMBRE(I)) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(FECHA(I)) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(TELEFONO(I)) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(EMAIL(I)) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CATEGORIA(I)) DELIMITED BY SIZE
+                   INTO CSV-LINEA
+               END-STRING
+               WRITE CSV-LINEA
+           END-PERFORM
+           CLOSE CSV-FILE
+           DISPLAY "Exportados " CONTADOR
+               " contactos a contactos.csv".
+
+      * Reads contactos.csv (same column order EXPORT-CSV writes) and
+      * appends each row to contactos.dat the way AGREGAR-CONTACTO
+      * does, skipping rows whose name already exists.
+       IMPORT-CSV.
+           MOVE 'N' TO EOF-FLAG
+           OPEN INPUT CSV-FILE
+           IF CSV-STATUS NOT = "00"
+               DISPLAY "No se encontro contactos.csv para importar."
+           ELSE
+               READ CSV-FILE
+                   AT END MOVE 'S' TO EOF-FLAG
+               END-READ
+      * first row read above is the NOMBRE,FECHA,... header; skip it
+               IF EOF-FLAG NOT = 'S'
+                   READ CSV-FILE
+                       AT END MOVE 'S' TO EOF-FLAG
+                   END-READ
+               END-IF
+               PERFORM UNTIL EOF-FLAG = 'S'
+                   UNSTRING CSV-LINEA DELIMITED BY ","
+                       INTO C-NOMBRE C-FECHA C-TELEFONO C-EMAIL
+                       C-CATEGORIA
+                   END-UNSTRING
+                   MOVE 'S' TO DATO-VALIDO
+                   PERFORM VALIDAR-EMAIL
+                   PERFORM VALIDAR-TELEFONO
+                   PERFORM VALIDAR-FECHA
+                   PERFORM VALIDAR-SIN-COMAS
+                   IF DATO-VALIDO NOT = 'S'
+                       DISPLAY "Omitido (datos invalidos): " C-NOMBRE
+                   ELSE
+                       WRITE CONTACTO-REGISTRO
+                           INVALID KEY
+                               IF FS-DUPLICATE
+                                   DISPLAY "Omitido (ya existe): "
+                                       C-NOMBRE
+                               ELSE
+                                   DISPLAY "Omitido (error "
+                                       FS-STATUS "): " C-NOMBRE
+                               END-IF
+                           NOT INVALID KEY
+                               MOVE "ALTA-CSV" TO AUD-OPERACION
+                               MOVE C-NOMBRE TO AUD-NOMBRE
+                               MOVE SPACES TO AUD-ANTERIOR
+                               PERFORM FORMATEAR-VALORES-ACTUALES
+                               MOVE AUD-VALORES-TEMP TO AUD-NUEVO
+                               PERFORM REGISTRAR-AUDITORIA
+                       END-WRITE
                    END-IF
-                   ADD 1 TO J
+                   READ CSV-FILE
+                       AT END MOVE 'S' TO EOF-FLAG
+                   END-READ
                END-PERFORM
-           END-PERFORM.
+               CLOSE CSV-FILE
+               PERFORM CHECKPOINT-CONTACTOS
+               DISPLAY "Importacion desde contactos.csv completada."
+           END-IF.
